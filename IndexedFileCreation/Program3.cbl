@@ -0,0 +1,253 @@
+000100*-----------------------------------------------------------------
+000110* PROGRAM3
+000120*-----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   PROGRAM3 AS "INDEXEDFILECREATION.PROGRAM3".
+000150 AUTHOR.       J. HARLOW.
+000160 INSTALLATION. MERIDIAN DATA SERVICES.
+000170 DATE-WRITTEN. 2026-08-14.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* ------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* ------------------------------------------------------------
+000240* 2026-08-14 JWH   ORIGINAL PROGRAM.  PAGINATED CUSTOMER MASTER
+000250*                  LISTING, READ SEQUENTIALLY FROM INDEXEDMASTER,
+000260*                  WITH PAGE HEADINGS AND A FINAL RECORD COUNT.
+000270* 2026-08-20 JWH   INDEXEDFILE NO LONGER HARDCODES A WINDOWS
+000280*                  PATH - IT ASSIGNS TO THE LOGICAL NAME INDXMSTR
+000290*                  LIKE PROGRAM1, SO THIS LISTING ALWAYS READS
+000300*                  WHICHEVER MASTER PROGRAM1 WAS LAST POINTED AT.
+000305* 2026-08-21 JWH   WIDENED THE FILLER AFTER DTL-DATE-OF-PURCHASE
+000306*                  ON THE DETAIL LINE FROM X(04) TO X(08) SO THE
+000307*                  AMOUNT COLUMN LINES UP UNDER ITS HEADING - THE
+000308*                  DETAIL LINE WAS FOUR BYTES NARROWER THAN THE
+000309*                  HEADING THROUGH THAT POINT.
+000311* 2026-08-22 JWH   THE 08-21 WIDENING LEFT WS-DETAIL-LINE TWO
+000312*                  BYTES LONGER THAN LISTING-RECORD (PIC X(80)),
+000313*                  SO WRITE LISTING-RECORD FROM WS-DETAIL-LINE
+000314*                  WAS SILENTLY TRUNCATING THE LAST TWO BYTES OF
+000315*                  THE TRAILING FILLER.  SHRANK THAT FILLER FROM
+000316*                  X(14) TO X(12) SO THE DETAIL LINE IS EXACTLY
+000317*                  80 BYTES AGAIN, LIKE THE HEADING LINES.
+000318* 2026-08-23 JWH   WS-HEADING-LINE-2 AND WS-FOOTER-LINE WERE BOTH
+000319*                  ACTUALLY ONE BYTE SHORT OF 80 (79), NOT 80 AS
+000320*                  THE 08-22 ENTRY ABOVE CLAIMED FOR "THE HEADING
+000321*                  LINES" - WIDENED THE TRAILING FILLER ON EACH BY
+000322*                  ONE BYTE SO EVERY REPORT LINE GROUP IS EXACTLY
+000323*                  80 BYTES, MATCHING LISTING-RECORD.
+000324* ------------------------------------------------------------
+000325*
+000330*-----------------------------------------------------------------
+000340* PROGRAM3 READS INDEXEDMASTER FROM BEGINNING TO END IN KEY
+000350* SEQUENCE AND WRITES A FORMATTED LISTING, BREAKING TO A NEW
+000360* PAGE AND HEADING EVERY WS-MAX-LINES-PER-PAGE DETAIL LINES.
+000370*-----------------------------------------------------------------
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT INDEXEDFILE
+000420         ASSIGN TO INDXMSTR
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS SEQUENTIAL
+000450         RECORD KEY IS CUSTOMER-NO-INDEXED
+000460         FILE STATUS IS WS-INDEXEDFILE-STATUS.
+000470 
+000480     SELECT LISTING-FILE
+000490         ASSIGN TO "C:\A\EXERCISE10\CUSTLIST.TXT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-LISTING-FILE-STATUS.
+000520 
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  INDEXEDFILE.
+000560     COPY CUSTMAST.
+000570 
+000580 FD  LISTING-FILE.
+000590 01  LISTING-RECORD                PIC X(80).
+000600 
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-INDEXEDFILE-STATUS         PIC X(02) VALUE "00".
+000630 77  WS-LISTING-FILE-STATUS        PIC X(02) VALUE "00".
+000640 
+000650 77  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+000660     88  WS-EOF                     VALUE "Y".
+000670     88  WS-NOT-EOF                 VALUE "N".
+000680 
+000690 77  WS-MAX-LINES-PER-PAGE         PIC 9(02) VALUE 20.
+000700 77  WS-LINE-COUNT                 PIC 9(02) COMP VALUE ZERO.
+000710 77  WS-PAGE-COUNT                 PIC 9(04) COMP VALUE ZERO.
+000720 77  WS-DETAIL-COUNT               PIC 9(07) COMP VALUE ZERO.
+000730 
+000740 01  WS-RUN-DATE                   PIC 9(08).
+000750 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+000760     05  WS-RUN-CCYY                PIC 9(04).
+000770     05  WS-RUN-MM                  PIC 9(02).
+000780     05  WS-RUN-DD                  PIC 9(02).
+000790 
+000800 01  WS-HEADING-LINE-1.
+000810     05  FILLER                     PIC X(23)
+000820                 VALUE "CUSTOMER MASTER LISTING".
+000830     05  FILLER                     PIC X(14) VALUE SPACES.
+000840     05  FILLER                     PIC X(05) VALUE "PAGE ".
+000850     05  HDG-PAGE-NUMBER            PIC ZZZ9.
+000860     05  FILLER                     PIC X(34) VALUE SPACES.
+000870 
+000880 01  WS-HEADING-LINE-2.
+000890     05  FILLER                     PIC X(09) VALUE "RUN DATE:".
+000900     05  HDG-RUN-MM                 PIC 99.
+000910     05  FILLER                     PIC X(01) VALUE "/".
+000920     05  HDG-RUN-DD                 PIC 99.
+000930     05  FILLER                     PIC X(01) VALUE "/".
+000940     05  HDG-RUN-CCYY               PIC 9999.
+000950     05  FILLER                     PIC X(61) VALUE SPACES.
+000960 
+000970 01  WS-HEADING-LINE-3.
+000980     05  FILLER                PIC X(14) VALUE "CUSTOMER NO.".
+000990     05  FILLER                PIC X(22) VALUE "CUSTOMER NAME".
+001000     05  FILLER                PIC X(18) VALUE "DATE OF PURCHASE".
+001010     05  FILLER                PIC X(14) VALUE "AMOUNT".
+001020     05  FILLER                PIC X(12) VALUE SPACES.
+001030 
+001040 01  WS-DETAIL-LINE.
+001050     05  DTL-CUSTOMER-NO            PIC X(05).
+001060     05  FILLER                     PIC X(09) VALUE SPACES.
+001070     05  DTL-CUSTOMER-NAME          PIC X(20).
+001080     05  FILLER                     PIC X(02) VALUE SPACES.
+001090     05  DTL-DATE-OF-PURCHASE       PIC 99/99/9999.
+001100     05  FILLER                     PIC X(08) VALUE SPACES.
+001110     05  DTL-AMT-OF-PURCHASE        PIC ZZZ,ZZZ,ZZ9.99.
+001120     05  FILLER                     PIC X(12) VALUE SPACES.
+001130 
+001140 01  WS-BLANK-LINE                 PIC X(80) VALUE SPACES.
+001150 
+001160 01  WS-FOOTER-LINE.
+001170     05  FILLER                     PIC X(20)
+001180                 VALUE "TOTAL CUSTOMERS. . :".
+001190     05  FTR-DETAIL-COUNT           PIC ZZZ,ZZZ,ZZ9.
+001200     05  FILLER                     PIC X(49) VALUE SPACES.
+001210 
+001220 PROCEDURE DIVISION.
+001230*-----------------------------------------------------------------
+001240* 0000-MAINLINE
+001250*-----------------------------------------------------------------
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE
+001280         THRU 1000-INITIALIZE-EXIT.
+001290 
+001300     PERFORM 2000-PROCESS-RECORD
+001310         THRU 2000-PROCESS-RECORD-EXIT
+001320         UNTIL WS-EOF.
+001330 
+001340     PERFORM 9000-TERMINATE
+001350         THRU 9000-TERMINATE-EXIT.
+001360 
+001370     STOP RUN.
+001380 0000-MAINLINE-EXIT.
+001390     EXIT.
+001400 
+001410*-----------------------------------------------------------------
+001420* 1000-INITIALIZE - OPEN FILES, GET RUN DATE, PRIME THE READ.
+001430*-----------------------------------------------------------------
+001440 1000-INITIALIZE.
+001450     OPEN INPUT INDEXEDFILE.
+001460     IF WS-INDEXEDFILE-STATUS NOT = "00"
+001470         DISPLAY "UNABLE TO OPEN INDEXEDFILE - FILE STATUS "
+001480             WS-INDEXEDFILE-STATUS
+001490         MOVE 16 TO RETURN-CODE
+001500         STOP RUN
+001510     END-IF.
+001520 
+001530     OPEN OUTPUT LISTING-FILE.
+001540     IF WS-LISTING-FILE-STATUS NOT = "00"
+001550         DISPLAY "UNABLE TO OPEN LISTING-FILE - FILE STATUS "
+001560             WS-LISTING-FILE-STATUS
+001570         MOVE 16 TO RETURN-CODE
+001580         STOP RUN
+001590     END-IF.
+001600 
+001610     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001620 
+001630     MOVE WS-RUN-CCYY TO HDG-RUN-CCYY
+001640     MOVE WS-RUN-MM   TO HDG-RUN-MM
+001650     MOVE WS-RUN-DD   TO HDG-RUN-DD
+001660 
+001670     PERFORM 2900-READ-NEXT-RECORD
+001680         THRU 2900-READ-NEXT-RECORD-EXIT.
+001690 1000-INITIALIZE-EXIT.
+001700     EXIT.
+001710 
+001720*-----------------------------------------------------------------
+001730* 2000-PROCESS-RECORD - HEAD A NEW PAGE IF NEEDED, WRITE ONE
+001740* DETAIL LINE AND READ THE NEXT MASTER RECORD.
+001750*-----------------------------------------------------------------
+001760 2000-PROCESS-RECORD.
+001770     IF WS-LINE-COUNT = ZERO
+001780         PERFORM 2100-WRITE-HEADINGS
+001790             THRU 2100-WRITE-HEADINGS-EXIT
+001800     END-IF.
+001810 
+001820     PERFORM 2200-WRITE-DETAIL-LINE
+001830         THRU 2200-WRITE-DETAIL-LINE-EXIT.
+001840 
+001850     PERFORM 2900-READ-NEXT-RECORD
+001860         THRU 2900-READ-NEXT-RECORD-EXIT.
+001870 2000-PROCESS-RECORD-EXIT.
+001880     EXIT.
+001890 
+001900 2100-WRITE-HEADINGS.
+001910     ADD 1 TO WS-PAGE-COUNT.
+001920     MOVE WS-PAGE-COUNT TO HDG-PAGE-NUMBER.
+001930 
+001940     WRITE LISTING-RECORD FROM WS-HEADING-LINE-1.
+001950     WRITE LISTING-RECORD FROM WS-HEADING-LINE-2.
+001960     WRITE LISTING-RECORD FROM WS-BLANK-LINE.
+001970     WRITE LISTING-RECORD FROM WS-HEADING-LINE-3.
+001980     WRITE LISTING-RECORD FROM WS-BLANK-LINE.
+001990 
+002000     MOVE ZERO TO WS-LINE-COUNT.
+002010 2100-WRITE-HEADINGS-EXIT.
+002020     EXIT.
+002030 
+002040 2200-WRITE-DETAIL-LINE.
+002050     MOVE CUSTOMER-NO-INDEXED      TO DTL-CUSTOMER-NO
+002060     MOVE CUSTOMER-NAME-INDEXED    TO DTL-CUSTOMER-NAME
+002070     MOVE DATE-OF-PURCHASE-INDEXED TO DTL-DATE-OF-PURCHASE
+002080     MOVE AMT-OF-PURCHASE-INDEXED  TO DTL-AMT-OF-PURCHASE
+002090 
+002100     WRITE LISTING-RECORD FROM WS-DETAIL-LINE.
+002110 
+002120     ADD 1 TO WS-LINE-COUNT.
+002130     ADD 1 TO WS-DETAIL-COUNT.
+002140 
+002150     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+002160         MOVE ZERO TO WS-LINE-COUNT
+002170     END-IF.
+002180 2200-WRITE-DETAIL-LINE-EXIT.
+002190     EXIT.
+002200 
+002210*-----------------------------------------------------------------
+002220* 2900-READ-NEXT-RECORD - SEQUENTIAL READ OF INDEXEDMASTER.
+002230*-----------------------------------------------------------------
+002240 2900-READ-NEXT-RECORD.
+002250     READ INDEXEDFILE
+002260         AT END
+002270             SET WS-EOF TO TRUE
+002280     END-READ.
+002290 2900-READ-NEXT-RECORD-EXIT.
+002300     EXIT.
+002310 
+002320*-----------------------------------------------------------------
+002330* 9000-TERMINATE - WRITE THE FOOTER AND CLOSE THE FILES.
+002340*-----------------------------------------------------------------
+002350 9000-TERMINATE.
+002360     MOVE WS-DETAIL-COUNT TO FTR-DETAIL-COUNT.
+002370 
+002380     WRITE LISTING-RECORD FROM WS-BLANK-LINE.
+002390     WRITE LISTING-RECORD FROM WS-FOOTER-LINE.
+002400 
+002410     CLOSE INDEXEDFILE
+002420           LISTING-FILE.
+002430 9000-TERMINATE-EXIT.
+002440     EXIT.
