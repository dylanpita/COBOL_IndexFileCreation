@@ -0,0 +1,141 @@
+000100*-----------------------------------------------------------------
+000110* PROGRAM2
+000120*-----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   PROGRAM2 AS "INDEXEDFILECREATION.PROGRAM2".
+000150 AUTHOR.       J. HARLOW.
+000160 INSTALLATION. MERIDIAN DATA SERVICES.
+000170 DATE-WRITTEN. 2026-08-13.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* ------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* ------------------------------------------------------------
+000240* 2026-08-13 JWH   ORIGINAL PROGRAM.  DIRECT CUSTOMER INQUIRY
+000250*                  AGAINST INDEXEDMASTER BY CUSTOMER-NO-INDEXED,
+000260*                  USING THE RANDOM ACCESS MODE THE MASTER FILE
+000270*                  WAS ALREADY DEFINED WITH.
+000280* 2026-08-20 JWH   INDEXEDFILE NO LONGER HARDCODES A WINDOWS
+000290*                  PATH - IT ASSIGNS TO THE LOGICAL NAME INDXMSTR
+000300*                  LIKE PROGRAM1, SO THIS INQUIRY ALWAYS READS
+000310*                  WHICHEVER MASTER PROGRAM1 WAS LAST POINTED AT.
+000320* ------------------------------------------------------------
+000330*
+000340*-----------------------------------------------------------------
+000350* PROGRAM2 LETS THE SERVICE DESK KEY A CUSTOMER-NO-INDEXED AND
+000360* SEE THAT CUSTOMER'S NAME, DATE OF PURCHASE AND AMOUNT WITHOUT
+000370* RUNNING A FULL REPORT AGAINST INDEXEDMASTER.  ENTER "END" AT
+000380* THE PROMPT TO STOP.
+000390*-----------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT INDEXEDFILE
+000440         ASSIGN TO INDXMSTR
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS RANDOM
+000470         RECORD KEY IS CUSTOMER-NO-INDEXED
+000480         FILE STATUS IS WS-INDEXEDFILE-STATUS.
+000490 
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  INDEXEDFILE.
+000530     COPY CUSTMAST.
+000540 
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-INDEXEDFILE-STATUS      PIC X(02) VALUE "00".
+000570 
+000580 77  WS-DONE-SWITCH             PIC X(01) VALUE "N".
+000590     88  WS-DONE                VALUE "Y".
+000600     88  WS-NOT-DONE            VALUE "N".
+000610 
+000620 77  WS-INQUIRY-CUSTOMER-NO     PIC X(05) VALUE SPACES.
+000630 
+000640 PROCEDURE DIVISION.
+000650*-----------------------------------------------------------------
+000660* 0000-MAINLINE
+000670*-----------------------------------------------------------------
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE
+000700         THRU 1000-INITIALIZE-EXIT.
+000710 
+000720     PERFORM 2000-PROCESS-INQUIRIES
+000730         THRU 2000-PROCESS-INQUIRIES-EXIT
+000740         UNTIL WS-DONE.
+000750 
+000760     PERFORM 9000-TERMINATE
+000770         THRU 9000-TERMINATE-EXIT.
+000780 
+000790     STOP RUN.
+000800 0000-MAINLINE-EXIT.
+000810     EXIT.
+000820 
+000830*-----------------------------------------------------------------
+000840* 1000-INITIALIZE - OPEN INDEXEDMASTER FOR RANDOM READ.
+000850*-----------------------------------------------------------------
+000860 1000-INITIALIZE.
+000870     OPEN INPUT INDEXEDFILE.
+000880     IF WS-INDEXEDFILE-STATUS NOT = "00"
+000890         DISPLAY "UNABLE TO OPEN INDEXEDFILE - FILE STATUS "
+000900             WS-INDEXEDFILE-STATUS
+000910         MOVE 16 TO RETURN-CODE
+000920         STOP RUN
+000930     END-IF.
+000940 1000-INITIALIZE-EXIT.
+000950     EXIT.
+000960 
+000970*-----------------------------------------------------------------
+000980* 2000-PROCESS-INQUIRIES - ACCEPT ONE CUSTOMER NUMBER AND LOOK
+000990* IT UP, UNTIL THE OPERATOR ASKS TO STOP.
+001000*-----------------------------------------------------------------
+001010 2000-PROCESS-INQUIRIES.
+001020     PERFORM 2100-ACCEPT-CUSTOMER-NUMBER
+001030         THRU 2100-ACCEPT-CUSTOMER-NUMBER-EXIT.
+001040 
+001050     IF WS-NOT-DONE
+001060         PERFORM 2200-LOOKUP-CUSTOMER
+001070             THRU 2200-LOOKUP-CUSTOMER-EXIT
+001080     END-IF.
+001090 2000-PROCESS-INQUIRIES-EXIT.
+001100     EXIT.
+001110 
+001120 2100-ACCEPT-CUSTOMER-NUMBER.
+001130     DISPLAY "ENTER CUSTOMER NUMBER (OR END TO QUIT): ".
+001140     ACCEPT WS-INQUIRY-CUSTOMER-NO.
+001150 
+001160     IF WS-INQUIRY-CUSTOMER-NO = "END" OR SPACES
+001170         SET WS-DONE TO TRUE
+001180     END-IF.
+001190 2100-ACCEPT-CUSTOMER-NUMBER-EXIT.
+001200     EXIT.
+001210 
+001220*-----------------------------------------------------------------
+001230* 2200-LOOKUP-CUSTOMER - RANDOM READ BY CUSTOMER-NO-INDEXED.
+001240*-----------------------------------------------------------------
+001250 2200-LOOKUP-CUSTOMER.
+001260     MOVE WS-INQUIRY-CUSTOMER-NO TO CUSTOMER-NO-INDEXED
+001270 
+001280     READ INDEXEDFILE
+001290         INVALID KEY
+001300             DISPLAY "CUSTOMER " WS-INQUIRY-CUSTOMER-NO
+001310                 " NOT FOUND ON INDEXEDMASTER"
+001320         NOT INVALID KEY
+001330             DISPLAY "CUSTOMER NUMBER . . : " CUSTOMER-NO-INDEXED
+001340             DISPLAY "CUSTOMER NAME . . . : "
+001350                 CUSTOMER-NAME-INDEXED
+001360             DISPLAY "DATE OF PURCHASE. . : "
+001370                 DATE-OF-PURCHASE-INDEXED
+001380             DISPLAY "AMOUNT OF PURCHASE. : "
+001390                 AMT-OF-PURCHASE-INDEXED
+001400     END-READ.
+001410 2200-LOOKUP-CUSTOMER-EXIT.
+001420     EXIT.
+001430 
+001440*-----------------------------------------------------------------
+001450* 9000-TERMINATE - CLOSE INDEXEDMASTER AND END THE RUN.
+001460*-----------------------------------------------------------------
+001470 9000-TERMINATE.
+001480     CLOSE INDEXEDFILE.
+001490 9000-TERMINATE-EXIT.
+001500     EXIT.
