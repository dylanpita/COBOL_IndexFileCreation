@@ -0,0 +1,191 @@
+000100*-----------------------------------------------------------------
+000110* PROGRAM4
+000120*-----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   PROGRAM4 AS "INDEXEDFILECREATION.PROGRAM4".
+000150 AUTHOR.       J. HARLOW.
+000160 INSTALLATION. MERIDIAN DATA SERVICES.
+000170 DATE-WRITTEN. 2026-08-17.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* ------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* ------------------------------------------------------------
+000240* 2026-08-17 JWH   ORIGINAL PROGRAM.  LOOKS UP CUSTOMERS ON
+000250*                  INDEXEDMASTER BY NAME, VIA THE ALTERNATE
+000260*                  KEY PROGRAM1 BUILDS ON CUSTOMER-NAME-INDEXED.
+000270* 2026-08-20 JWH   INDEXEDFILE NO LONGER HARDCODES A WINDOWS
+000280*                  PATH - IT ASSIGNS TO THE LOGICAL NAME INDXMSTR
+000290*                  LIKE PROGRAM1, SO THIS LOOKUP ALWAYS READS
+000300*                  WHICHEVER MASTER PROGRAM1 WAS LAST POINTED AT.
+000305* 2026-08-23 JWH   WS-NAME-FOUND WAS NEVER SET ON A SUCCESSFUL
+000306*                  LOOKUP (ONLY WS-NAME-NOT-FOUND WAS EVER SET) -
+000307*                  2200-LOOKUP-CUSTOMER-BY-NAME NOW SETS IT WHEN
+000308*                  WS-MATCH-COUNT COMES BACK ABOVE ZERO, AND THE
+000309*                  NOT-FOUND MESSAGE TESTS THE CONDITION NAME
+000310*                  INSTEAD OF WS-MATCH-COUNT DIRECTLY.
+000311* ------------------------------------------------------------
+000320*
+000330*-----------------------------------------------------------------
+000340* PROGRAM4 LETS THE SERVICE DESK LOOK A CUSTOMER UP BY NAME
+000350* INSTEAD OF BY CUSTOMER-NO-INDEXED.  NAMES ON INDEXEDMASTER ARE
+000360* NOT UNIQUE, SO CUSTOMER-NAME-INDEXED IS AN ALTERNATE KEY WITH
+000370* DUPLICATES - THIS PROGRAM STARTS AT THE FIRST MATCH AND READS
+000380* NEXT UNTIL THE NAME CHANGES, DISPLAYING EVERY CUSTOMER FOUND.
+000390*-----------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT INDEXEDFILE
+000440         ASSIGN TO INDXMSTR
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS CUSTOMER-NO-INDEXED
+000480         ALTERNATE RECORD KEY IS CUSTOMER-NAME-INDEXED
+000490             WITH DUPLICATES
+000500         FILE STATUS IS WS-INDEXEDFILE-STATUS.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  INDEXEDFILE.
+000550     COPY CUSTMAST.
+000560 
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-INDEXEDFILE-STATUS      PIC X(02) VALUE "00".
+000590 
+000600 77  WS-DONE-SWITCH             PIC X(01) VALUE "N".
+000610     88  WS-DONE                 VALUE "Y".
+000620     88  WS-NOT-DONE             VALUE "N".
+000630 
+000640 77  WS-FOUND-SWITCH            PIC X(01) VALUE "N".
+000650     88  WS-NAME-FOUND           VALUE "Y".
+000660     88  WS-NAME-NOT-FOUND       VALUE "N".
+000670 
+000680 77  WS-MATCH-COUNT             PIC 9(05) COMP VALUE ZERO.
+000690 
+000700 77  WS-INQUIRY-CUSTOMER-NAME   PIC X(20) VALUE SPACES.
+000710 77  WS-SEARCH-CUSTOMER-NAME    PIC X(20) VALUE SPACES.
+000720 
+000730 PROCEDURE DIVISION.
+000740*-----------------------------------------------------------------
+000750* 0000-MAINLINE
+000760*-----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE
+000790         THRU 1000-INITIALIZE-EXIT.
+000800 
+000810     PERFORM 2000-PROCESS-INQUIRIES
+000820         THRU 2000-PROCESS-INQUIRIES-EXIT
+000830         UNTIL WS-DONE.
+000840 
+000850     PERFORM 9000-TERMINATE
+000860         THRU 9000-TERMINATE-EXIT.
+000870 
+000880     STOP RUN.
+000890 0000-MAINLINE-EXIT.
+000900     EXIT.
+000910 
+000920*-----------------------------------------------------------------
+000930* 1000-INITIALIZE - OPEN INDEXEDMASTER FOR DYNAMIC ACCESS.
+000940*-----------------------------------------------------------------
+000950 1000-INITIALIZE.
+000960     OPEN INPUT INDEXEDFILE.
+000970     IF WS-INDEXEDFILE-STATUS NOT = "00"
+000980         DISPLAY "UNABLE TO OPEN INDEXEDFILE - FILE STATUS "
+000990             WS-INDEXEDFILE-STATUS
+001000         MOVE 16 TO RETURN-CODE
+001010         STOP RUN
+001020     END-IF.
+001030 1000-INITIALIZE-EXIT.
+001040     EXIT.
+001050 
+001060*-----------------------------------------------------------------
+001070* 2000-PROCESS-INQUIRIES - ACCEPT ONE CUSTOMER NAME AND LOOK IT
+001080* UP, UNTIL THE OPERATOR ASKS TO STOP.
+001090*-----------------------------------------------------------------
+001100 2000-PROCESS-INQUIRIES.
+001110     PERFORM 2100-ACCEPT-CUSTOMER-NAME
+001120         THRU 2100-ACCEPT-CUSTOMER-NAME-EXIT.
+001130 
+001140     IF WS-NOT-DONE
+001150         PERFORM 2200-LOOKUP-CUSTOMER-BY-NAME
+001160             THRU 2200-LOOKUP-CUSTOMER-BY-NAME-EXIT
+001170     END-IF.
+001180 2000-PROCESS-INQUIRIES-EXIT.
+001190     EXIT.
+001200 
+001210 2100-ACCEPT-CUSTOMER-NAME.
+001220     DISPLAY "ENTER CUSTOMER NAME (OR END TO QUIT): ".
+001230     ACCEPT WS-INQUIRY-CUSTOMER-NAME.
+001240 
+001250     IF WS-INQUIRY-CUSTOMER-NAME = "END" OR SPACES
+001260         SET WS-DONE TO TRUE
+001270     END-IF.
+001280 2100-ACCEPT-CUSTOMER-NAME-EXIT.
+001290     EXIT.
+001300 
+001310*-----------------------------------------------------------------
+001320* 2200-LOOKUP-CUSTOMER-BY-NAME - START AT THE FIRST RECORD WHOSE
+001330* NAME IS NOT LESS THAN THE NAME KEYED, THEN READ NEXT WHILE THE
+001340* NAME STILL MATCHES, SINCE THE ALTERNATE KEY ALLOWS DUPLICATES.
+001350*-----------------------------------------------------------------
+001360 2200-LOOKUP-CUSTOMER-BY-NAME.
+001370     MOVE WS-INQUIRY-CUSTOMER-NAME TO WS-SEARCH-CUSTOMER-NAME
+001380     MOVE ZERO TO WS-MATCH-COUNT
+001390     SET WS-NAME-NOT-FOUND TO TRUE
+001400 
+001410     MOVE WS-INQUIRY-CUSTOMER-NAME TO CUSTOMER-NAME-INDEXED
+001420 
+001430     START INDEXEDFILE
+001440         KEY IS NOT LESS THAN CUSTOMER-NAME-INDEXED
+001450         INVALID KEY
+001460             SET WS-NAME-NOT-FOUND TO TRUE
+001470     END-START.
+001480 
+001490     IF WS-INDEXEDFILE-STATUS = "00"
+001500         PERFORM 2210-READ-NEXT-MATCH
+001510             THRU 2210-READ-NEXT-MATCH-EXIT
+001520             UNTIL WS-INDEXEDFILE-STATUS NOT = "00"
+001530                 OR CUSTOMER-NAME-INDEXED
+001540                        NOT = WS-SEARCH-CUSTOMER-NAME
+001550     END-IF.
+001560
+001565     IF WS-MATCH-COUNT > ZERO
+001567         SET WS-NAME-FOUND TO TRUE
+001568     END-IF.
+001570
+001575     IF WS-NAME-NOT-FOUND
+001580         DISPLAY "NO CUSTOMER FOUND WITH NAME "
+001590             WS-INQUIRY-CUSTOMER-NAME
+001600     END-IF.
+001610 2200-LOOKUP-CUSTOMER-BY-NAME-EXIT.
+001620     EXIT.
+001630 
+001640 2210-READ-NEXT-MATCH.
+001650     READ INDEXEDFILE NEXT RECORD
+001660         AT END
+001670             CONTINUE
+001680         NOT AT END
+001690             IF CUSTOMER-NAME-INDEXED = WS-SEARCH-CUSTOMER-NAME
+001700                 ADD 1 TO WS-MATCH-COUNT
+001710                 DISPLAY "CUSTOMER NUMBER . . : "
+001720                     CUSTOMER-NO-INDEXED
+001730                 DISPLAY "CUSTOMER NAME . . . : "
+001740                     CUSTOMER-NAME-INDEXED
+001750                 DISPLAY "DATE OF PURCHASE. . : "
+001760                     DATE-OF-PURCHASE-INDEXED
+001770                 DISPLAY "AMOUNT OF PURCHASE. : "
+001780                     AMT-OF-PURCHASE-INDEXED
+001790             END-IF
+001800     END-READ.
+001810 2210-READ-NEXT-MATCH-EXIT.
+001820     EXIT.
+001830 
+001840*-----------------------------------------------------------------
+001850* 9000-TERMINATE - CLOSE INDEXEDMASTER AND END THE RUN.
+001860*-----------------------------------------------------------------
+001870 9000-TERMINATE.
+001880     CLOSE INDEXEDFILE.
+001890 9000-TERMINATE-EXIT.
+001900     EXIT.
