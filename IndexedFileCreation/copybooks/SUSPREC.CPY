@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------
+000110* SUSPREC.CPY
+000120* REJECT / SUSPENSE RECORD LAYOUT - WRITTEN BY PROGRAM1 WHENEVER
+000130* AN INCOMING TRANSACTION CANNOT BE APPLIED TO INDEXEDMASTER.
+000140*-----------------------------------------------------------------
+000150 01  SUSPENSE-RECORD.
+000160     05  SUSP-CUSTOMER-NO              PIC X(05).
+000170     05  SUSP-CUSTOMER-NAME            PIC X(20).
+000180     05  SUSP-DATE-OF-PURCHASE         PIC 99/99/9999.
+000190     05  SUSP-AMT-OF-PURCHASE          PIC 9(05)V99.
+000200     05  SUSP-TRANSACTION-CODE         PIC X(01).
+000210     05  SUSP-REASON-CODE              PIC 9(02).
+000220     05  SUSP-REASON-TEXT              PIC X(36).
