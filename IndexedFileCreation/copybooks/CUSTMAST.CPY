@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000110* CUSTMAST.CPY
+000120* CUSTOMER MASTER RECORD LAYOUT - INDEXEDMASTER (INDXMSTR)
+000130* COMMON TO ALL PROGRAMS THAT OPEN THE CUSTOMER INDEXED FILE.
+000140*-----------------------------------------------------------------
+000150 01  INDEXEDFILE-RECORD.
+000160     05  CUSTOMER-NO-INDEXED           PIC X(05).
+000170     05  CUSTOMER-NAME-INDEXED         PIC X(20).
+000180     05  DATE-OF-PURCHASE-INDEXED      PIC 99/99/9999.
+000190     05  AMT-OF-PURCHASE-INDEXED       PIC 9(05)V99.
