@@ -1,57 +1,1000 @@
-       identification division.
-       program-id. program1 as "indexedfilecreation.program1".
-
-       environment division.
-       input-output section.
-       file-control.   select indexedfile
-                       assign to "C:\a\exercise10\indexedmaster.txt"
-                       organization is indexed   
-                       access mode is random
-                       record key is customer-no-indexed.
-
-                       select seqfile
-                       assign to "C:\a\exercise10\seqfile.txt"
-                       organization is line sequential.
-      
-
-       data division.
-       file section.
-       fd  indexedfile.
-       01  indexedfile-record.
-           05  customer-no-indexed           picture x(5).
-           05  customer-name-indexed         picture x(20).
-           05  date-of-purchase-indexed      picture 99/99/9999.
-           05  amt-of-purchase-indexed       picture 9(5)v99.
-
-
-       fd  seqfile.
-       01  seqfile-record.
-           05  customer-no-seq           picture x(5).
-           05  customer-name-seq         picture x(20).
-           05  date-of-purchase-seq      picture 99/99/9999.
-           05  amt-of-purchase-seq       picture 9(5)v99.
-
-
-
-       working-storage section.
-       01  eof     picture x value "N".
-
-       procedure division.
-       main-module.
-           open input seqfile
-           open output indexedfile
-
-           perform until eof = "Y"
-               read seqfile 
-                   at end set eof to "Y"
-               end-read
-               write indexedfile-record from seqfile-record
-                   invalid key
-                       display "error on write"
-                   not invalid key
-                       display "record added"
-               end-write
-           end-perform
-
-       close seqfile, indexedfile
-       stop run.
\ No newline at end of file
+000100*-----------------------------------------------------------------
+000110* PROGRAM1
+000120*-----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   PROGRAM1 AS "INDEXEDFILECREATION.PROGRAM1".
+000150 AUTHOR.       J. HARLOW.
+000160 INSTALLATION. MERIDIAN DATA SERVICES.
+000170 DATE-WRITTEN. 2021-03-15.
+000180 DATE-COMPILED.
+000190*-----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210* ------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* ------------------------------------------------------------
+000240* 2026-08-09 JWH   ADD SUSPENSE/REJECT FILE.  A DUPLICATE
+000250*                  CUSTOMER-NO-INDEXED ON THE WRITE NO LONGER
+000260*                  JUST DISPLAYS AND IS LOST - THE OFFENDING
+000270*                  SEQFILE ROW IS NOW WRITTEN TO SUSPENSE WITH
+000280*                  A REASON CODE FOR NEXT-DAY RE-KEYING.
+000290* 2026-08-10 JWH   SEQFILE-RECORD CARRIES A TRANSACTION-CODE
+000300*                  (A/C/D) NOW.  ADDS STILL WRITE; CHANGES
+000310*                  REWRITE AND DELETES REMOVE THE MATCHING
+000320*                  INDEXEDFILE RECORD BY CUSTOMER-NO-INDEXED.
+000330* 2026-08-11 JWH   EDIT CUSTOMER-NO-SEQ (NUMERIC), DATE-OF-
+000340*                  PURCHASE-SEQ (REAL CALENDAR DATE) AND AMT-
+000350*                  OF-PURCHASE-SEQ (NUMERIC, NON-ZERO) BEFORE
+000360*                  THE RECORD IS APPLIED.  FAILURES GO TO
+000370*                  SUSPENSE INSTEAD OF POLLUTING THE MASTER.
+000380* 2026-08-12 JWH   ACCUMULATE RUN COUNTS AND THE TOTAL AMOUNT
+000390*                  WRITTEN TO INDEXEDMASTER AND PRINT A CONTROL
+000400*                  TOTALS REPORT AT CLOSE TIME FOR BALANCING.
+000410* 2026-08-15 JWH   OPEN OUTPUT ON INDEXEDFILE WIPES YESTERDAY'S
+000420*                  MASTER BEFORE THE REBUILD - COPY THE PRIOR
+000430*                  INDEXEDMASTER TO A DATE-STAMPED BACKUP FIRST
+000440*                  SO A BAD RUN CAN BE RECOVERED FROM.
+000450* 2026-08-16 JWH   CHECKPOINT/RESTART FOR LONG SEQFILE LOADS.
+000460*                  THE LAST CUSTOMER-NO-SEQ APPLIED IS SAVED TO
+000470*                  CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL
+000480*                  RECORDS.  A RERUN SKIPS BACK UP TO THAT POINT
+000490*                  INSTEAD OF STARTING THE LOAD OVER.
+000500* 2026-08-17 JWH   ADD AN ALTERNATE KEY ON CUSTOMER-NAME-INDEXED
+000510*                  (DUPLICATES ALLOWED) SO CUSTOMERS CAN BE
+000520*                  LOOKED UP BY NAME - SEE PROGRAM4.
+000530* 2026-08-18 JWH   INDEXEDFILE AND SEQFILE NO LONGER HARDCODE A
+000540*                  WINDOWS PATH - THEY ASSIGN TO THE LOGICAL
+000550*                  NAMES INDXMSTR/SEQIN SO THE SAME LOAD PROGRAM
+000560*                  CAN BE POINTED AT A DIFFERENT SEQFILE/MASTER
+000570*                  PAIR FROM THE JCL (OR RUN-TIME ENVIRONMENT)
+000580*                  WITHOUT A RECOMPILE.
+000590* 2026-08-19 JWH   WIDENED WS-REASON-TEXT/SUSP-REASON-TEXT SO
+000600*                  THE LONGER REJECT MESSAGES NO LONGER TRUNCATE.
+000610*                  CHECKPOINT/RESTART NOW TRACKS A SEQFILE
+000620*                  POSITION COUNT INSTEAD OF THE LAST CUSTOMER-NO-
+000630*                  SEQ APPLIED (CUSTOMER-NO-SEQ CAN REPEAT WITHIN
+000640*                  A RUN AND WAS SOMETIMES MATCHED AGAINST THE
+000650*                  WRONG OCCURRENCE), AND A RESTART THAT REPLAYS
+000660*                  AN ALREADY-APPLIED ADD REWRITES INSTEAD OF
+000670*                  REJECTING IT AS A DUPLICATE.  THE PRIOR-MASTER
+000680*                  BACKUP NOW RESOLVES ITS SOURCE FILE THE SAME
+000690*                  WAY INDXMSTR DOES INSTEAD OF A FIXED PATH, AND
+000700*                  EVERY OPEN IN THIS PROGRAM CHECKS ITS FILE
+000710*                  STATUS AND ABENDS ON FAILURE.
+000720* 2026-08-20 JWH   DATE-OF-PURCHASE-SEQ EDIT NOW CHECKS DOPS-
+000730*                  MONTH/DAY/YEAR ARE NUMERIC BEFORE RANGE-
+000740*                  CHECKING THEM - A BLANK OR NON-NUMERIC DATE WAS
+000750*                  SLIPPING PAST THE RANGE TEST AND INTO THE DAYS-
+000760*                  IN-MONTH COMPUTE.  SUSPENSE-FILE NOW OPENS
+000770*                  EXTEND ON A RESTART RUN INSTEAD OF OUTPUT, SO A
+000780*                  RERUN NO LONGER WIPES OUT REJECTS THE ABENDED
+000790*                  RUN ALREADY WROTE.  THE CHECKPOINT-FILE OPENS
+000800*                  IN 1300/1400 NOW CHECK FILE STATUS LIKE EVERY
+000810*                  OTHER OPEN IN THIS PROGRAM.
+000815* 2026-08-21 JWH   PRIOR-MASTER BACKUP NOW ABORTS THE RUN IF
+000816*                  CBL_COPY_FILE FAILS INSTEAD OF DISPLAYING A
+000817*                  SUCCESS MESSAGE REGARDLESS OF THE RETURN CODE -
+000818*                  OPEN OUTPUT ON INDEXEDFILE MUST NEVER PROCEED
+000819*                  WITHOUT A CONFIRMED BACKUP IN PLACE.  A
+000820*                  DUPLICATE KEY ON AN ADD DURING A RESTART RUN IS
+000821*                  NO LONGER ASSUMED TO BE A REPLAY OF THE ABENDED
+000822*                  RUN - THE EXISTING MASTER RECORD IS NOW READ
+000823*                  AND COMPARED TO WHAT THIS ADD WOULD WRITE; ONLY
+000824*                  A MATCH IS TREATED AS A REPLAY (REWRITTEN, NOT
+000825*                  RECOUNTED INTO THE ADDED/AMOUNT TOTALS) - A
+000826*                  MISMATCH IS A GENUINE DUPLICATE AND GOES TO
+000827*                  SUSPENSE.  CHECKPOINT-FILE NOW ASSIGNS TO ITS
+000828*                  OWN LOGICAL NAME CHECKPT (RESOLVED THE SAME WAY
+000829*                  AS INDXMSTR/SEQIN) INSTEAD OF A FIXED PATH, SO
+000830*                  TWO REGIONS' JOBS RUNNING AGAINST DIFFERENT
+000831*                  SEQFILE/INDEXEDMASTER PAIRS NO LONGER SHARE ONE
+000832*                  CHECKPOINT FILE.  PARAGRAPHS RENUMBERED INTO
+000833*                  PHYSICAL ORDER TO MATCH THE OTHER PROGRAMS.
+000836* 2026-08-22 JWH   1000-INITIALIZE NOW CHECKS FOR A RESTART BEFORE
+000837*                  DECIDING WHETHER TO BACK UP THE PRIOR MASTER -
+000838*                  A RESTART RUN NO LONGER RE-BACKS UP A MASTER
+000839*                  THIS SAME RUN ALREADY MODIFIED.  A NORMAL RUN
+000840*                  NOW OPENS INDEXEDFILE I-O INSTEAD OF OUTPUT
+000841*                  WHENEVER A PRIOR MASTER EXISTS, SO CHANGE/
+000842*                  DELETE TRANSACTIONS CAN ACTUALLY REACH
+000843*                  CUSTOMERS CARRIED OVER FROM AN EARLIER DAY'S
+000844*                  MASTER INSTEAD OF ONLY THIS RUN'S OWN ADDS -
+000845*                  OUTPUT IS STILL USED ON A FIRST-EVER RUN WITH
+000846*                  NO PRIOR MASTER TO BUILD.
+000847* 2026-08-23 JWH   1100-BACKUP-PRIOR-MASTER'S WS-PRIOR-MASTER-
+000848*                  NAME/WS-BACKUP-FILE-NAME WIDENED FROM X(40) TO
+000849*                  X(200) - INDXMSTR CAN RESOLVE TO A PATH LONGER
+000850*                  THAN 40 BYTES (THE OPEN STATEMENT HAS NO SUCH
+000851*                  LIMIT), AND A LONG PATH WAS SILENTLY TRUNCATED
+000852*                  GOING INTO THESE FIELDS, MAKING CBL_CHECK_FILE_
+000853*                  EXIST LOOK AT THE WRONG PATH AND SKIP THE
+000854*                  BACKUP.  THE STRING THAT BUILDS THE BACKUP NAME
+000855*                  NOW HAS AN ON OVERFLOW CLAUSE THAT ABENDS
+000856*                  INSTEAD OF TRUNCATING SILENTLY.  1200-CHECK-
+000857*                  FOR-RESTART'S OPEN INPUT CHECKPOINT-FILE NOW
+000858*                  CHECKS FILE STATUS LIKE EVERY OTHER OPEN IN
+000859*                  THIS PROGRAM - ONLY STATUS "35" (FILE NOT
+000860*                  FOUND) IS TREATED AS "NO CHECKPOINT YET"; ANY
+000861*                  OTHER BAD STATUS NOW ABENDS INSTEAD OF BEING
+000862*                  TREATED AS A NORMAL FROM-THE-TOP RUN.  THE
+000863*                  CHECKPOINT RECORD NOW CARRIES THE RUN COUNTERS
+000864*                  (READ/ADDED/CHANGED/DELETED/REJECTED/AMOUNT)
+000865*                  ALONGSIDE THE SEQFILE POSITION, AND A RESTART
+000866*                  RESTORES THEM, SO THE CONTROL TOTALS REPORT
+000867*                  AFTER A RESTARTED RUN BALANCES AGAINST THE
+000868*                  WHOLE SEQFILE INSTEAD OF JUST THE PART READ
+000869*                  SINCE THE LAST CHECKPOINT.
+000870* ------------------------------------------------------------
+000871*
+000872*-----------------------------------------------------------------
+000873* PROGRAM1 LOADS SEQFILE (A LINE SEQUENTIAL EXTRACT OF CUSTOMER
+000874* PURCHASE TRANSACTIONS) INTO INDEXEDMASTER, THE INDEXED CUSTOMER
+000875* MASTER FILE KEYED BY CUSTOMER-NO-INDEXED.
+000876*-----------------------------------------------------------------
+000890 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT INDEXEDFILE
+000930         ASSIGN TO INDXMSTR
+000940         ORGANIZATION IS INDEXED
+000950         ACCESS MODE IS RANDOM
+000960         RECORD KEY IS CUSTOMER-NO-INDEXED
+000970         ALTERNATE RECORD KEY IS CUSTOMER-NAME-INDEXED
+000980             WITH DUPLICATES
+000990         FILE STATUS IS WS-INDEXEDFILE-STATUS.
+001000 
+001010     SELECT SEQFILE
+001020         ASSIGN TO SEQIN
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS WS-SEQFILE-STATUS.
+001050 
+001060     SELECT SUSPENSE-FILE
+001070         ASSIGN TO "C:\A\EXERCISE10\SUSPENSE.TXT"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-SUSPENSE-STATUS.
+001100 
+001110     SELECT CONTROL-TOTALS-FILE
+001120         ASSIGN TO "C:\A\EXERCISE10\CONTROLTOTALS.TXT"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-CONTROL-TOTALS-STATUS.
+001150 
+001160     SELECT CHECKPOINT-FILE
+001170         ASSIGN TO CHECKPT
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001200 
+001210 DATA DIVISION.
+001220 FILE SECTION.
+001230 FD  INDEXEDFILE.
+001240     COPY CUSTMAST.
+001250 
+001260 FD  SEQFILE.
+001270 01  SEQFILE-RECORD.
+001280     05  CUSTOMER-NO-SEQ           PICTURE X(5).
+001290     05  CUSTOMER-NAME-SEQ         PICTURE X(20).
+001300     05  DATE-OF-PURCHASE-SEQ      PICTURE 99/99/9999.
+001310     05  AMT-OF-PURCHASE-SEQ       PICTURE 9(5)V99.
+001320     05  TRANSACTION-CODE-SEQ      PICTURE X(1).
+001330         88  TRAN-CODE-ADD         VALUE "A".
+001340         88  TRAN-CODE-CHANGE      VALUE "C".
+001350         88  TRAN-CODE-DELETE      VALUE "D".
+001360 
+001370 01  DOPS-REDEFINITION REDEFINES SEQFILE-RECORD.
+001380     05  FILLER                    PICTURE X(25).
+001390     05  DOPS-MONTH                PICTURE 99.
+001400     05  FILLER                    PICTURE X.
+001410     05  DOPS-DAY                  PICTURE 99.
+001420     05  FILLER                    PICTURE X.
+001430     05  DOPS-YEAR                 PICTURE 9999.
+001440     05  FILLER                    PICTURE X(8).
+001450 
+001460 FD  SUSPENSE-FILE.
+001470     COPY SUSPREC.
+001480 
+001490 FD  CONTROL-TOTALS-FILE.
+001500 01  CTL-REPORT-LINE                  PICTURE X(80).
+001510 
+001520 FD  CHECKPOINT-FILE.
+001530 01  CHECKPOINT-RECORD.
+001540     05  CKPT-SEQFILE-POSITION         PICTURE 9(07).
+001541     05  CKPT-RECORDS-READ-COUNT       PICTURE 9(07).
+001542     05  CKPT-RECORDS-ADDED-COUNT      PICTURE 9(07).
+001543     05  CKPT-RECORDS-CHANGED-COUNT    PICTURE 9(07).
+001544     05  CKPT-RECORDS-DELETED-COUNT    PICTURE 9(07).
+001545     05  CKPT-RECORDS-REJECTED-COUNT   PICTURE 9(07).
+001546     05  CKPT-AMOUNT-WRITTEN-TOTAL     PICTURE 9(09)V99.
+001550 
+001560 WORKING-STORAGE SECTION.
+001570 77  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+001580     88  WS-EOF                 VALUE "Y".
+001590     88  WS-NOT-EOF             VALUE "N".
+001600 
+001610 77  WS-INDEXEDFILE-STATUS      PIC X(02) VALUE "00".
+001620 77  WS-SEQFILE-STATUS          PIC X(02) VALUE "00".
+001630 77  WS-SUSPENSE-STATUS         PIC X(02) VALUE "00".
+001640 77  WS-CONTROL-TOTALS-STATUS   PIC X(02) VALUE "00".
+001650 77  WS-CHECKPOINT-STATUS       PIC X(02) VALUE "00".
+001660 
+001670 77  WS-REASON-CODE             PIC 9(02) VALUE ZERO.
+001680 77  WS-REASON-TEXT             PIC X(36) VALUE SPACES.
+001690 
+001700 77  WS-VALID-SWITCH            PIC X(01) VALUE "Y".
+001710     88  WS-VALID-TRANSACTION   VALUE "Y".
+001720     88  WS-INVALID-TRANSACTION VALUE "N".
+001730 
+001740 77  WS-LEAP-YEAR-SWITCH        PIC X(01) VALUE "N".
+001750     88  WS-LEAP-YEAR           VALUE "Y".
+001760     88  WS-NOT-LEAP-YEAR       VALUE "N".
+001770 
+001780 77  WS-MAX-DAY-IN-MONTH        PIC 9(02) VALUE ZERO.
+001790 77  WS-DIVIDE-QUOTIENT         PIC 9(04) VALUE ZERO.
+001800 77  WS-YEAR-REMAINDER-4        PIC 9(01) VALUE ZERO.
+001810 77  WS-YEAR-REMAINDER-100      PIC 9(02) VALUE ZERO.
+001820 77  WS-YEAR-REMAINDER-400      PIC 9(03) VALUE ZERO.
+001830 
+001840*-----------------------------------------------------------------
+001850* CONTROL TOTAL COUNTERS - REQUIRED FOR DAILY OPERATIONS BALANCING
+001860*-----------------------------------------------------------------
+001870 77  WS-RECORDS-READ-COUNT      PIC 9(07) COMP VALUE ZERO.
+001880 77  WS-RECORDS-ADDED-COUNT     PIC 9(07) COMP VALUE ZERO.
+001890 77  WS-RECORDS-CHANGED-COUNT   PIC 9(07) COMP VALUE ZERO.
+001900 77  WS-RECORDS-DELETED-COUNT   PIC 9(07) COMP VALUE ZERO.
+001910 77  WS-RECORDS-REJECTED-COUNT  PIC 9(07) COMP VALUE ZERO.
+001920 77  WS-AMOUNT-WRITTEN-TOTAL    PIC 9(09)V99 COMP-3 VALUE ZERO.
+001930 
+001940 01  WS-RUN-DATE                PIC 9(08) VALUE ZERO.
+001950 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(08).
+001960 
+001970 01  WS-RUN-TIME                PIC 9(08) VALUE ZERO.
+001980 01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+001990     05  WS-RUN-HH              PIC 9(02).
+002000     05  WS-RUN-MIN             PIC 9(02).
+002010     05  WS-RUN-SS              PIC 9(02).
+002020     05  WS-RUN-HUNDREDTHS      PIC 9(02).
+002030 
+002040*-----------------------------------------------------------------
+002050* PRIOR-MASTER BACKUP WORKING STORAGE
+002060*-----------------------------------------------------------------
+002070 77  WS-PRIOR-MASTER-NAME       PIC X(200) VALUE SPACES.
+002080 77  WS-BACKUP-FILE-NAME        PIC X(200) VALUE SPACES.
+002090 77  WS-BACKUP-FILE-INFO        PIC X(20) VALUE SPACES.
+002100 77  WS-BACKUP-RETURN-CODE      PIC S9(09) COMP-5 VALUE ZERO.
+002101 77  WS-PRIOR-MASTER-SWITCH     PIC X(01) VALUE "N".
+002102     88  WS-PRIOR-MASTER-EXISTS     VALUE "Y".
+002103     88  WS-PRIOR-MASTER-NOT-FOUND  VALUE "N".
+002110 
+002120*-----------------------------------------------------------------
+002130* CHECKPOINT/RESTART WORKING STORAGE
+002140*-----------------------------------------------------------------
+002150 77  WS-RESTART-SWITCH          PIC X(01) VALUE "N".
+002160     88  WS-RESTART-RUN          VALUE "Y".
+002170     88  WS-NOT-RESTART-RUN      VALUE "N".
+002180 
+002190 77  WS-SKIP-SWITCH              PIC X(01) VALUE "N".
+002200     88  WS-SKIPPING              VALUE "Y".
+002210     88  WS-NOT-SKIPPING          VALUE "N".
+002220 
+002230 77  WS-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 100.
+002240 77  WS-CHECKPOINT-QUOTIENT     PIC 9(07) COMP VALUE ZERO.
+002250 77  WS-CHECKPOINT-REMAINDER    PIC 9(03) COMP VALUE ZERO.
+002260 77  WS-SEQFILE-POSITION        PIC 9(07) COMP VALUE ZERO.
+002270 77  WS-CHECKPOINT-TARGET       PIC 9(07) COMP VALUE ZERO.
+002271*-----------------------------------------------------------------
+002272* RESTART-REPLAY CONFIRMATION WORKING STORAGE - HOLDS WHAT A
+002273* RESTARTED ADD WAS ABOUT TO WRITE SO IT CAN BE COMPARED BACK
+002274* AGAINST THE MASTER RECORD THAT CAUSED ITS DUPLICATE KEY.
+002275*-----------------------------------------------------------------
+002276 77  WS-REPLAY-NAME-SAVE        PIC X(20)      VALUE SPACES.
+002277 77  WS-REPLAY-DATE-SAVE        PIC 99/99/9999 VALUE ZERO.
+002278 77  WS-REPLAY-AMT-SAVE         PIC 9(05)V99   VALUE ZERO.
+002280
+002290*-----------------------------------------------------------------
+002300* CONTROL TOTALS REPORT LINE LAYOUTS
+002310*-----------------------------------------------------------------
+002320 01  WS-CTL-TITLE-LINE.
+002330     05  FILLER PIC X(80) VALUE
+002340         "CONTROL TOTALS REPORT - PROGRAM1 CUSTOMER MASTER LOAD".
+002350 
+002360 01  WS-CTL-DATE-LINE.
+002370     05  FILLER PIC X(11) VALUE "RUN DATE: ".
+002380     05  CTL-RUN-DATE PIC 9999/99/99.
+002390     05  FILLER PIC X(04) VALUE SPACES.
+002400     05  FILLER PIC X(11) VALUE "RUN TIME: ".
+002410     05  CTL-RUN-HH PIC 99.
+002420     05  FILLER PIC X VALUE ":".
+002430     05  CTL-RUN-MIN PIC 99.
+002440     05  FILLER PIC X VALUE ":".
+002450     05  CTL-RUN-SS PIC 99.
+002460     05  FILLER PIC X(32) VALUE SPACES.
+002470 
+002480 01  WS-CTL-READ-LINE.
+002490     05  FILLER PIC X(50) VALUE
+002500         "RECORDS READ FROM TRANSACTION FILE . . . . . . :".
+002510     05  CTL-READ-COUNT PIC ZZZ,ZZZ,ZZ9.
+002520     05  FILLER PIC X(19) VALUE SPACES.
+002530 
+002540 01  WS-CTL-ADDED-LINE.
+002550     05  FILLER PIC X(50) VALUE
+002560         "RECORDS ADDED TO CUSTOMER MASTER . . . . . . . :".
+002570     05  CTL-ADDED-COUNT PIC ZZZ,ZZZ,ZZ9.
+002580     05  FILLER PIC X(19) VALUE SPACES.
+002590 
+002600 01  WS-CTL-CHANGED-LINE.
+002610     05  FILLER PIC X(50) VALUE
+002620         "RECORDS CHANGED ON CUSTOMER MASTER . . . . . . :".
+002630     05  CTL-CHANGED-COUNT PIC ZZZ,ZZZ,ZZ9.
+002640     05  FILLER PIC X(19) VALUE SPACES.
+002650 
+002660 01  WS-CTL-DELETED-LINE.
+002670     05  FILLER PIC X(50) VALUE
+002680         "RECORDS DELETED FROM CUSTOMER MASTER . . . . . :".
+002690     05  CTL-DELETED-COUNT PIC ZZZ,ZZZ,ZZ9.
+002700     05  FILLER PIC X(19) VALUE SPACES.
+002710 
+002720 01  WS-CTL-REJECTED-LINE.
+002730     05  FILLER PIC X(50) VALUE
+002740         "RECORDS REJECTED TO SUSPENSE FILE. . . . . . . :".
+002750     05  CTL-REJECTED-COUNT PIC ZZZ,ZZZ,ZZ9.
+002760     05  FILLER PIC X(19) VALUE SPACES.
+002770 
+002780 01  WS-CTL-AMOUNT-LINE.
+002790     05  FILLER PIC X(50) VALUE
+002800         "TOTAL AMOUNT WRITTEN TO CUSTOMER MASTER . . . :".
+002810     05  CTL-AMOUNT-TOTAL PIC ZZZ,ZZZ,ZZ9.99.
+002820     05  FILLER PIC X(11) VALUE SPACES.
+002830 
+002840 PROCEDURE DIVISION.
+002850*-----------------------------------------------------------------
+002860* 0000-MAINLINE
+002870*-----------------------------------------------------------------
+002880 0000-MAINLINE.
+002890     PERFORM 1000-INITIALIZE
+002900         THRU 1000-INITIALIZE-EXIT.
+002910
+002920     PERFORM 2000-PROCESS-SEQFILE
+002930         THRU 2000-PROCESS-SEQFILE-EXIT
+002940         UNTIL WS-EOF.
+002950
+002960     PERFORM 8000-PRODUCE-CONTROL-TOTALS
+002970         THRU 8000-PRODUCE-CONTROL-TOTALS-EXIT.
+002980
+002990     PERFORM 9000-TERMINATE
+003000         THRU 9000-TERMINATE-EXIT.
+003010
+003020     STOP RUN.
+003030 0000-MAINLINE-EXIT.
+003040     EXIT.
+003050
+003060*-----------------------------------------------------------------
+003070* 1000-INITIALIZE - OPEN THE TRANSACTION, MASTER AND SUSPENSE
+003080* FILES FOR THIS RUN.
+003090*-----------------------------------------------------------------
+003100 1000-INITIALIZE.
+003110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003120
+003130     PERFORM 1200-CHECK-FOR-RESTART
+003140         THRU 1200-CHECK-FOR-RESTART-EXIT.
+003150
+003160     IF WS-NOT-RESTART-RUN
+003170         PERFORM 1100-BACKUP-PRIOR-MASTER
+003180             THRU 1100-BACKUP-PRIOR-MASTER-EXIT
+003190     END-IF.
+003200
+003210     OPEN INPUT SEQFILE.
+003220     IF WS-SEQFILE-STATUS NOT = "00"
+003230         DISPLAY "UNABLE TO OPEN SEQFILE - FILE STATUS "
+003240             WS-SEQFILE-STATUS
+003250         MOVE 16 TO RETURN-CODE
+003260         STOP RUN
+003270     END-IF.
+003280
+003290     IF WS-RESTART-RUN
+003300         OPEN I-O INDEXEDFILE
+003310         DISPLAY "RESTARTING SEQFILE LOAD AFTER SEQFILE POSITION "
+003320             WS-CHECKPOINT-TARGET
+003330     ELSE
+003340         IF WS-PRIOR-MASTER-EXISTS
+003350             OPEN I-O INDEXEDFILE
+003360         ELSE
+003370             OPEN OUTPUT INDEXEDFILE
+003380         END-IF
+003390     END-IF.
+003400     IF WS-INDEXEDFILE-STATUS NOT = "00"
+003405         DISPLAY "UNABLE TO OPEN INDEXEDFILE - FILE STATUS "
+003410             WS-INDEXEDFILE-STATUS
+003415         MOVE 16 TO RETURN-CODE
+003420         STOP RUN
+003425     END-IF.
+003430
+003435     IF WS-RESTART-RUN
+003440         OPEN EXTEND SUSPENSE-FILE
+003445     ELSE
+003450         OPEN OUTPUT SUSPENSE-FILE
+003455     END-IF.
+003460     IF WS-SUSPENSE-STATUS NOT = "00"
+003465         DISPLAY "UNABLE TO OPEN SUSPENSE-FILE - FILE STATUS "
+003470             WS-SUSPENSE-STATUS
+003475         MOVE 16 TO RETURN-CODE
+003480         STOP RUN
+003485     END-IF.
+003490
+003495     OPEN OUTPUT CONTROL-TOTALS-FILE.
+003500     IF WS-CONTROL-TOTALS-STATUS NOT = "00"
+003505         DISPLAY "UNABLE TO OPEN CONTROL-TOTALS-FILE - STATUS "
+003510             WS-CONTROL-TOTALS-STATUS
+003515         MOVE 16 TO RETURN-CODE
+003520         STOP RUN
+003525     END-IF.
+003530 1000-INITIALIZE-EXIT.
+003535     EXIT.
+003620
+003630*-----------------------------------------------------------------
+003640* 1100-BACKUP-PRIOR-MASTER - TAKE A DATE-STAMPED COPY OF
+003645* YESTERDAY'S INDEXEDMASTER BEFORE THIS RUN TOUCHES IT, SO A BAD
+003647* RUN CAN ALWAYS BE RECOVERED FROM.  A FIRST-EVER RUN WITH NO
+003648* PRIOR MASTER IS NOT AN ERROR - WS-PRIOR-MASTER-EXISTS IS LEFT
+003649* FALSE AND 1000-INITIALIZE OPENS INDEXEDFILE OUTPUT (FROM
+003670* SCRATCH) INSTEAD OF I-O.  THE PRIOR MASTER'S NAME IS RESOLVED
+003680* THE SAME WAY THE INDEXEDFILE SELECT RESOLVES INDXMSTR, SO THE
+003690* BACKUP ALWAYS TARGETS THE FILE THIS RUN IS ABOUT TO OPEN, EVEN
+003700* WHEN INDXMSTR HAS BEEN POINTED SOMEWHERE ELSE.  IF A PRIOR
+003710* MASTER EXISTS BUT THE COPY ITSELF FAILS, THE RUN ABENDS HERE
+003720* RATHER THAN LETTING 1000-INITIALIZE TOUCH THE ONLY COPY OF THE
+003730* MASTER WITH NO BACKUP ACTUALLY IN PLACE.
+003750*-----------------------------------------------------------------
+003751 1100-BACKUP-PRIOR-MASTER.
+003752     SET WS-PRIOR-MASTER-NOT-FOUND TO TRUE.
+003760     MOVE SPACES TO WS-PRIOR-MASTER-NAME.
+003770     DISPLAY "DD_INDXMSTR" UPON ENVIRONMENT-NAME.
+003780     ACCEPT WS-PRIOR-MASTER-NAME FROM ENVIRONMENT-VALUE.
+003790
+003800     IF WS-PRIOR-MASTER-NAME = SPACES
+003810         DISPLAY "INDXMSTR" UPON ENVIRONMENT-NAME
+003820         ACCEPT WS-PRIOR-MASTER-NAME FROM ENVIRONMENT-VALUE
+003830         IF WS-PRIOR-MASTER-NAME = SPACES
+003840             MOVE "INDXMSTR" TO WS-PRIOR-MASTER-NAME
+003850         END-IF
+003860     END-IF.
+003870
+003880     STRING WS-PRIOR-MASTER-NAME DELIMITED BY SPACE
+003890            "."                  DELIMITED BY SIZE
+003900            WS-RUN-DATE-X        DELIMITED BY SIZE
+003910            ".BAK"               DELIMITED BY SIZE
+003915         INTO WS-BACKUP-FILE-NAME
+003916         ON OVERFLOW
+003917             DISPLAY "PRIOR INDEXEDMASTER NAME TOO LONG TO BUILD "
+003918                 "A BACKUP FILE NAME FOR - " WS-PRIOR-MASTER-NAME
+003919             MOVE 16 TO RETURN-CODE
+003920             STOP RUN
+003921     END-STRING.
+003930
+003940     CALL "CBL_CHECK_FILE_EXIST" USING WS-PRIOR-MASTER-NAME
+003950                                        WS-BACKUP-FILE-INFO
+003960         RETURNING WS-BACKUP-RETURN-CODE.
+003970
+003980     IF WS-BACKUP-RETURN-CODE = ZERO
+003985         SET WS-PRIOR-MASTER-EXISTS TO TRUE
+003990         CALL "CBL_COPY_FILE" USING WS-PRIOR-MASTER-NAME
+004000                                     WS-BACKUP-FILE-NAME
+004010             RETURNING WS-BACKUP-RETURN-CODE
+004020         IF WS-BACKUP-RETURN-CODE NOT = ZERO
+004030             DISPLAY "UNABLE TO BACK UP PRIOR INDEXEDMASTER TO "
+004040                 WS-BACKUP-FILE-NAME " - RETURN CODE "
+004050                 WS-BACKUP-RETURN-CODE
+004060             DISPLAY "RUN TERMINATED - REBUILDING INDEXEDMASTER "
+004070                 "WITHOUT A CONFIRMED BACKUP IS NOT ALLOWED"
+004080             MOVE 16 TO RETURN-CODE
+004090             STOP RUN
+004100         ELSE
+004110             DISPLAY "PRIOR INDEXEDMASTER BACKED UP TO "
+004120                 WS-BACKUP-FILE-NAME
+004130         END-IF
+004140     ELSE
+004150         DISPLAY "NO PRIOR INDEXEDMASTER FOUND AT "
+004160             WS-PRIOR-MASTER-NAME
+004170             " - BACKUP SKIPPED"
+004180     END-IF.
+004190 1100-BACKUP-PRIOR-MASTER-EXIT.
+004200     EXIT.
+004210
+004220*-----------------------------------------------------------------
+004230* 1200-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+004232* RUN THAT DID NOT FINISH.  A MISSING CHECKPOINT FILE (STATUS
+004234* "35") MEANS THIS IS A NORMAL, FROM-THE-TOP RUN - ANY OTHER
+004236* NON-"00" STATUS IS A REAL I/O PROBLEM AND ABENDS THE SAME AS
+004238* EVERY OTHER OPEN IN THIS PROGRAM.  AN EMPTY CHECKPOINT FILE
+004240* (OPENED OK BUT NO RECORD ON IT) IS ALSO A NORMAL, FROM-THE-TOP
+004242* RUN.  ON A RESTART, THE COUNTERS SAVED BY 1300-WRITE-CHECKPOINT
+004244* ARE RESTORED HERE SO THE CONTROL TOTALS REPORT AT THE END OF
+004246* THE RUN COVERS THE WHOLE SEQFILE, NOT JUST WHAT THIS RUN
+004248* REPROCESSED.
+004260*-----------------------------------------------------------------
+004270 1200-CHECK-FOR-RESTART.
+004280     SET WS-NOT-RESTART-RUN TO TRUE
+004290     SET WS-NOT-SKIPPING    TO TRUE
+004300
+004310     OPEN INPUT CHECKPOINT-FILE.
+004320
+004330     IF WS-CHECKPOINT-STATUS NOT = "35"
+004331         AND WS-CHECKPOINT-STATUS NOT = "00"
+004332         DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE - FILE STATUS "
+004333             WS-CHECKPOINT-STATUS
+004334         MOVE 16 TO RETURN-CODE
+004335         STOP RUN
+004336     END-IF.
+004337
+004338     IF WS-CHECKPOINT-STATUS = "00"
+004340         READ CHECKPOINT-FILE
+004350             AT END
+004360                 CONTINUE
+004370             NOT AT END
+004380                 MOVE CKPT-SEQFILE-POSITION
+004382                     TO WS-CHECKPOINT-TARGET
+004383                 MOVE CKPT-RECORDS-READ-COUNT
+004384                     TO WS-RECORDS-READ-COUNT
+004385                 MOVE CKPT-RECORDS-ADDED-COUNT
+004386                     TO WS-RECORDS-ADDED-COUNT
+004387                 MOVE CKPT-RECORDS-CHANGED-COUNT
+004388                     TO WS-RECORDS-CHANGED-COUNT
+004389                 MOVE CKPT-RECORDS-DELETED-COUNT
+004390                     TO WS-RECORDS-DELETED-COUNT
+004391                 MOVE CKPT-RECORDS-REJECTED-COUNT
+004392                     TO WS-RECORDS-REJECTED-COUNT
+004393                 MOVE CKPT-AMOUNT-WRITTEN-TOTAL
+004394                     TO WS-AMOUNT-WRITTEN-TOTAL
+004400                 SET WS-RESTART-RUN TO TRUE
+004410                 SET WS-SKIPPING    TO TRUE
+004420         END-READ
+004430         CLOSE CHECKPOINT-FILE
+004440     END-IF.
+004450 1200-CHECK-FOR-RESTART-EXIT.
+004460     EXIT.
+004470
+004480*-----------------------------------------------------------------
+004490* 1300-WRITE-CHECKPOINT - RECORD HOW FAR INTO SEQFILE THIS RUN HAS
+004500* READ SO A RERUN AFTER AN ABEND CAN SKIP BACK UP TO THAT POSITION
+004510* INSTEAD OF STARTING THE LOAD OVER.  A POSITION COUNT IS USED
+004520* RATHER THAN CUSTOMER-NO-SEQ SINCE THE SAME CUSTOMER NUMBER CAN
+004530* APPEAR MORE THAN ONCE IN ONE SEQFILE RUN (AN ADD FOLLOWED LATER
+004540* BY A CHANGE OR DELETE), SO IT IS NOT A RELIABLE SKIP-TO POINT.
+004545* THE RUN COUNTERS ARE SAVED ALONGSIDE THE POSITION SO A RESTART
+004547* CAN RESTORE THEM IN 1200-CHECK-FOR-RESTART AND THE CONTROL
+004548* TOTALS REPORT AT THE END OF THE RUN STILL BALANCES AGAINST THE
+004549* WHOLE SEQFILE, NOT JUST THE PART READ SINCE THE LAST RESTART.
+004550*-----------------------------------------------------------------
+004560 1300-WRITE-CHECKPOINT.
+004562     MOVE WS-SEQFILE-POSITION      TO CKPT-SEQFILE-POSITION.
+004564     MOVE WS-RECORDS-READ-COUNT    TO CKPT-RECORDS-READ-COUNT.
+004566     MOVE WS-RECORDS-ADDED-COUNT   TO CKPT-RECORDS-ADDED-COUNT.
+004568     MOVE WS-RECORDS-CHANGED-COUNT TO CKPT-RECORDS-CHANGED-COUNT.
+004570     MOVE WS-RECORDS-DELETED-COUNT TO CKPT-RECORDS-DELETED-COUNT.
+004572     MOVE WS-RECORDS-REJECTED-COUNT
+004574         TO CKPT-RECORDS-REJECTED-COUNT.
+004576     MOVE WS-AMOUNT-WRITTEN-TOTAL  TO CKPT-AMOUNT-WRITTEN-TOTAL.
+004580
+004590     OPEN OUTPUT CHECKPOINT-FILE.
+004600     IF WS-CHECKPOINT-STATUS NOT = "00"
+004610         DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE - FILE STATUS "
+004620             WS-CHECKPOINT-STATUS
+004630         MOVE 16 TO RETURN-CODE
+004640         STOP RUN
+004650     END-IF.
+004660     WRITE CHECKPOINT-RECORD.
+004670     CLOSE CHECKPOINT-FILE.
+004680 1300-WRITE-CHECKPOINT-EXIT.
+004690     EXIT.
+004700
+004710*-----------------------------------------------------------------
+004720* 1400-CLEAR-CHECKPOINT - THE RUN FINISHED CLEANLY, SO THE
+004730* CHECKPOINT NO LONGER APPLIES.  LEAVE THE FILE EMPTY.
+004740*-----------------------------------------------------------------
+004750 1400-CLEAR-CHECKPOINT.
+004760     OPEN OUTPUT CHECKPOINT-FILE.
+004770     IF WS-CHECKPOINT-STATUS NOT = "00"
+004780         DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE - FILE STATUS "
+004790             WS-CHECKPOINT-STATUS
+004800         MOVE 16 TO RETURN-CODE
+004810         STOP RUN
+004820     END-IF.
+004830     CLOSE CHECKPOINT-FILE.
+004840 1400-CLEAR-CHECKPOINT-EXIT.
+004850     EXIT.
+004860
+004870*-----------------------------------------------------------------
+004880* 2000-PROCESS-SEQFILE - READ ONE TRANSACTION AND LOAD IT.
+004890*-----------------------------------------------------------------
+004900 2000-PROCESS-SEQFILE.
+004910     PERFORM 2100-LOAD-CUSTOMER-RECORD
+004920         THRU 2100-LOAD-CUSTOMER-RECORD-EXIT.
+004930 2000-PROCESS-SEQFILE-EXIT.
+004940     EXIT.
+004950
+004960*-----------------------------------------------------------------
+004970* 2100-LOAD-CUSTOMER-RECORD
+004980*-----------------------------------------------------------------
+004990 2100-LOAD-CUSTOMER-RECORD.
+005000     READ SEQFILE
+005010         AT END
+005020             SET WS-EOF TO TRUE
+005030             GO TO 2100-LOAD-CUSTOMER-RECORD-EXIT
+005040     END-READ.
+005050
+005060     ADD 1 TO WS-SEQFILE-POSITION.
+005070
+005080     IF WS-SKIPPING
+005090         IF WS-SEQFILE-POSITION >= WS-CHECKPOINT-TARGET
+005100             SET WS-NOT-SKIPPING TO TRUE
+005110         END-IF
+005120         GO TO 2100-LOAD-CUSTOMER-RECORD-EXIT
+005130     END-IF.
+005140
+005150     ADD 1 TO WS-RECORDS-READ-COUNT.
+005160
+005170     PERFORM 2150-VALIDATE-TRANSACTION
+005180         THRU 2150-VALIDATE-TRANSACTION-EXIT.
+005190
+005200     IF WS-INVALID-TRANSACTION
+005210         PERFORM 2200-REJECT-CUSTOMER-RECORD
+005220             THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+005230     ELSE
+005240         EVALUATE TRUE
+005250             WHEN TRAN-CODE-ADD
+005260                 PERFORM 2310-ADD-CUSTOMER
+005270                     THRU 2310-ADD-CUSTOMER-EXIT
+005280             WHEN TRAN-CODE-CHANGE
+005290                 PERFORM 2320-CHANGE-CUSTOMER
+005300                     THRU 2320-CHANGE-CUSTOMER-EXIT
+005310             WHEN TRAN-CODE-DELETE
+005320                 PERFORM 2330-DELETE-CUSTOMER
+005330                     THRU 2330-DELETE-CUSTOMER-EXIT
+005340             WHEN OTHER
+005350                 MOVE 06 TO WS-REASON-CODE
+005360                 MOVE "INVALID TRANSACTION CODE"
+005370                     TO WS-REASON-TEXT
+005380                 PERFORM 2200-REJECT-CUSTOMER-RECORD
+005390                     THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+005400         END-EVALUATE
+005410     END-IF.
+005420
+005430     DIVIDE WS-SEQFILE-POSITION BY WS-CHECKPOINT-INTERVAL
+005440         GIVING WS-CHECKPOINT-QUOTIENT
+005450         REMAINDER WS-CHECKPOINT-REMAINDER.
+005460
+005470     IF WS-CHECKPOINT-REMAINDER = ZERO
+005480         PERFORM 1300-WRITE-CHECKPOINT
+005490             THRU 1300-WRITE-CHECKPOINT-EXIT
+005500     END-IF.
+005510 2100-LOAD-CUSTOMER-RECORD-EXIT.
+005520     EXIT.
+005530
+005540*-----------------------------------------------------------------
+005550* 2150-VALIDATE-TRANSACTION - EDIT THE INCOMING FIELDS BEFORE
+005560* THE RECORD IS ALLOWED TO TOUCH INDEXEDMASTER.  THE DATE AND
+005570* AMOUNT ARE ONLY MEANINGFUL ON ADDS AND CHANGES.
+005580*-----------------------------------------------------------------
+005590 2150-VALIDATE-TRANSACTION.
+005600     SET WS-VALID-TRANSACTION TO TRUE.
+005610
+005620     PERFORM 2151-EDIT-CUSTOMER-NUMBER
+005630         THRU 2151-EDIT-CUSTOMER-NUMBER-EXIT.
+005640
+005650     IF WS-VALID-TRANSACTION
+005660         AND (TRAN-CODE-ADD OR TRAN-CODE-CHANGE)
+005670             PERFORM 2152-EDIT-DATE-OF-PURCHASE
+005680                 THRU 2152-EDIT-DATE-OF-PURCHASE-EXIT
+005690             IF WS-VALID-TRANSACTION
+005700                 PERFORM 2153-EDIT-AMOUNT-OF-PURCHASE
+005710                     THRU 2153-EDIT-AMOUNT-OF-PURCHASE-EXIT
+005720             END-IF
+005730     END-IF.
+005740 2150-VALIDATE-TRANSACTION-EXIT.
+005750     EXIT.
+005760
+005770*-----------------------------------------------------------------
+005780* 2151-EDIT-CUSTOMER-NUMBER
+005790*-----------------------------------------------------------------
+005800 2151-EDIT-CUSTOMER-NUMBER.
+005810     IF CUSTOMER-NO-SEQ IS NOT NUMERIC
+005820         SET WS-INVALID-TRANSACTION TO TRUE
+005830         MOVE 02 TO WS-REASON-CODE
+005840         MOVE "CUSTOMER NUMBER NOT NUMERIC" TO WS-REASON-TEXT
+005850     END-IF.
+005860 2151-EDIT-CUSTOMER-NUMBER-EXIT.
+005870     EXIT.
+005880
+005890*-----------------------------------------------------------------
+005900* 2152-EDIT-DATE-OF-PURCHASE - MUST BE A REAL CALENDAR DATE.
+005910*-----------------------------------------------------------------
+005920 2152-EDIT-DATE-OF-PURCHASE.
+005930     IF DOPS-MONTH IS NOT NUMERIC
+005940         OR DOPS-DAY IS NOT NUMERIC
+005950         OR DOPS-YEAR IS NOT NUMERIC
+005960         SET WS-INVALID-TRANSACTION TO TRUE
+005970         MOVE 03 TO WS-REASON-CODE
+005980         MOVE "INVALID DATE OF PURCHASE" TO WS-REASON-TEXT
+005990     ELSE
+006000         IF DOPS-MONTH < 01 OR DOPS-MONTH > 12 OR DOPS-YEAR = ZERO
+006010             SET WS-INVALID-TRANSACTION TO TRUE
+006020             MOVE 03 TO WS-REASON-CODE
+006030             MOVE "INVALID DATE OF PURCHASE" TO WS-REASON-TEXT
+006040         ELSE
+006050             PERFORM 2154-COMPUTE-DAYS-IN-MONTH
+006060                 THRU 2154-COMPUTE-DAYS-IN-MONTH-EXIT
+006070             IF DOPS-DAY < 01 OR DOPS-DAY > WS-MAX-DAY-IN-MONTH
+006080                 SET WS-INVALID-TRANSACTION TO TRUE
+006090                 MOVE 03 TO WS-REASON-CODE
+006100                 MOVE "INVALID DATE OF PURCHASE" TO WS-REASON-TEXT
+006110             END-IF
+006120         END-IF
+006130     END-IF.
+006140 2152-EDIT-DATE-OF-PURCHASE-EXIT.
+006150     EXIT.
+006160
+006170*-----------------------------------------------------------------
+006180* 2153-EDIT-AMOUNT-OF-PURCHASE - MUST BE NUMERIC AND NON-ZERO.
+006190* AMT-OF-PURCHASE-SEQ IS AN UNSIGNED FIELD SO A TRUE NEGATIVE
+006200* VALUE CANNOT ARRIVE HERE; A NON-NUMERIC SIGN OVERPUNCH IS
+006210* CAUGHT BY THE NUMERIC TEST BELOW.
+006220*-----------------------------------------------------------------
+006230 2153-EDIT-AMOUNT-OF-PURCHASE.
+006240     IF AMT-OF-PURCHASE-SEQ IS NOT NUMERIC
+006250         OR AMT-OF-PURCHASE-SEQ = ZERO
+006260         SET WS-INVALID-TRANSACTION TO TRUE
+006270         MOVE 04 TO WS-REASON-CODE
+006280         MOVE "INVALID OR ZERO PURCHASE AMOUNT" TO WS-REASON-TEXT
+006290     END-IF.
+006300 2153-EDIT-AMOUNT-OF-PURCHASE-EXIT.
+006310     EXIT.
+006320
+006330*-----------------------------------------------------------------
+006340* 2154-COMPUTE-DAYS-IN-MONTH - SET WS-MAX-DAY-IN-MONTH FOR THE
+006350* MONTH/YEAR IN THE CURRENT SEQFILE-RECORD, ACCOUNTING FOR LEAP
+006360* YEARS (DIVISIBLE BY 4, NOT BY 100 UNLESS ALSO BY 400).
+006370*-----------------------------------------------------------------
+006380 2154-COMPUTE-DAYS-IN-MONTH.
+006390     SET WS-NOT-LEAP-YEAR TO TRUE.
+006400
+006410     DIVIDE DOPS-YEAR BY 4
+006420         GIVING WS-DIVIDE-QUOTIENT
+006430         REMAINDER WS-YEAR-REMAINDER-4.
+006440
+006450     IF WS-YEAR-REMAINDER-4 = ZERO
+006460         DIVIDE DOPS-YEAR BY 100
+006470             GIVING WS-DIVIDE-QUOTIENT
+006480             REMAINDER WS-YEAR-REMAINDER-100
+006490         IF WS-YEAR-REMAINDER-100 NOT = ZERO
+006500             SET WS-LEAP-YEAR TO TRUE
+006510         ELSE
+006520             DIVIDE DOPS-YEAR BY 400
+006530                 GIVING WS-DIVIDE-QUOTIENT
+006540                 REMAINDER WS-YEAR-REMAINDER-400
+006550             IF WS-YEAR-REMAINDER-400 = ZERO
+006560                 SET WS-LEAP-YEAR TO TRUE
+006570             END-IF
+006580         END-IF
+006590     END-IF.
+006600
+006610     EVALUATE DOPS-MONTH
+006620         WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+006630             MOVE 31 TO WS-MAX-DAY-IN-MONTH
+006640         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+006650             MOVE 30 TO WS-MAX-DAY-IN-MONTH
+006660         WHEN 02
+006670             IF WS-LEAP-YEAR
+006680                 MOVE 29 TO WS-MAX-DAY-IN-MONTH
+006690             ELSE
+006700                 MOVE 28 TO WS-MAX-DAY-IN-MONTH
+006710             END-IF
+006720     END-EVALUATE.
+006730 2154-COMPUTE-DAYS-IN-MONTH-EXIT.
+006740     EXIT.
+006750
+006760*-----------------------------------------------------------------
+006770* 2200-REJECT-CUSTOMER-RECORD - WRITE THE OFFENDING SEQFILE ROW
+006780* TO SUSPENSE SO IT CAN BE RESEARCHED AND RE-KEYED.  THE CALLER
+006790* SETS WS-REASON-CODE AND WS-REASON-TEXT BEFORE PERFORMING THIS.
+006800*-----------------------------------------------------------------
+006810 2200-REJECT-CUSTOMER-RECORD.
+006820     MOVE CUSTOMER-NO-SEQ      TO SUSP-CUSTOMER-NO
+006830     MOVE CUSTOMER-NAME-SEQ    TO SUSP-CUSTOMER-NAME
+006840     MOVE DATE-OF-PURCHASE-SEQ TO SUSP-DATE-OF-PURCHASE
+006850     MOVE AMT-OF-PURCHASE-SEQ  TO SUSP-AMT-OF-PURCHASE
+006860     MOVE TRANSACTION-CODE-SEQ TO SUSP-TRANSACTION-CODE
+006870     MOVE WS-REASON-CODE       TO SUSP-REASON-CODE
+006880     MOVE WS-REASON-TEXT       TO SUSP-REASON-TEXT
+006890
+006900     WRITE SUSPENSE-RECORD
+006910
+006920     ADD 1 TO WS-RECORDS-REJECTED-COUNT
+006930
+006940     DISPLAY "REJECTED - CUSTOMER " CUSTOMER-NO-SEQ
+006950         " SENT TO SUSPENSE - " WS-REASON-TEXT.
+006960 2200-REJECT-CUSTOMER-RECORD-EXIT.
+006970     EXIT.
+006980
+006990*-----------------------------------------------------------------
+007000* 2310-ADD-CUSTOMER - TRANSACTION-CODE "A".  WRITE A NEW RECORD.
+007010* ON A RESTART RUN, THE RECORDS BETWEEN THE LAST CHECKPOINT AND
+007020* THE POINT OF THE ABEND ARE REPLAYED AND MAY HAVE ALREADY BEEN
+007030* ADDED BEFORE THE INTERRUPTION - A DUPLICATE KEY HERE DURING A
+007040* RESTART IS NOT ASSUMED TO BE A REPLAY; 2311 BELOW CONFIRMS IT
+007050* AGAINST THE EXISTING MASTER RECORD BEFORE TREATING IT AS ONE.
+007060*-----------------------------------------------------------------
+007070 2310-ADD-CUSTOMER.
+007080     MOVE CUSTOMER-NO-SEQ      TO CUSTOMER-NO-INDEXED
+007090     MOVE CUSTOMER-NAME-SEQ    TO CUSTOMER-NAME-INDEXED
+007100     MOVE DATE-OF-PURCHASE-SEQ TO DATE-OF-PURCHASE-INDEXED
+007110     MOVE AMT-OF-PURCHASE-SEQ  TO AMT-OF-PURCHASE-INDEXED
+007120
+007130     WRITE INDEXEDFILE-RECORD
+007140         INVALID KEY
+007150           IF WS-RESTART-RUN
+007160             PERFORM 2311-CONFIRM-RESTART-REPLAY
+007170                 THRU 2311-CONFIRM-RESTART-REPLAY-EXIT
+007180           ELSE
+007190             MOVE 01 TO WS-REASON-CODE
+007200             MOVE "DUPLICATE CUSTOMER NUMBER ON MASTER"
+007210                 TO WS-REASON-TEXT
+007220             PERFORM 2200-REJECT-CUSTOMER-RECORD
+007230                 THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+007240           END-IF
+007250         NOT INVALID KEY
+007260             ADD 1 TO WS-RECORDS-ADDED-COUNT
+007270             ADD AMT-OF-PURCHASE-INDEXED
+007280                 TO WS-AMOUNT-WRITTEN-TOTAL
+007290             DISPLAY "RECORD ADDED - CUSTOMER "
+007300                 CUSTOMER-NO-INDEXED
+007310     END-WRITE.
+007320 2310-ADD-CUSTOMER-EXIT.
+007330     EXIT.
+007340
+007350*-----------------------------------------------------------------
+007360* 2311-CONFIRM-RESTART-REPLAY - A DUPLICATE KEY ON THE ADD ABOVE
+007370* DURING A RESTART RUN MEANS EITHER (1) THIS EXACT RECORD WAS
+007380* ALREADY WRITTEN BY THE ABENDED RUN BEFORE IT DIED (A REPLAY), OR
+007390* (2) THIS IS A GENUINE SECOND ADD FOR A CUSTOMER NUMBER THAT IS
+007400* ALREADY ON THE MASTER FOR SOME OTHER REASON.  READ THE CURRENT
+007410* MASTER RECORD AND COMPARE IT TO WHAT THIS ADD WAS ABOUT TO
+007420* WRITE BEFORE DECIDING WHICH CASE APPLIES.  ONLY AN EXACT MATCH
+007430* ON NAME, DATE AND AMOUNT IS A CONFIRMED REPLAY - IT IS REWRITTEN
+007440* AS A NO-OP AND LEFT OUT OF THE ADDED/AMOUNT CONTROL TOTALS,
+007450* SINCE THE ABENDED RUN'S COPY OF THIS RECORD NEVER MADE IT INTO
+007460* A CONTROL TOTALS REPORT.  ANYTHING ELSE IS A REAL DUPLICATE AND
+007470* GOES TO SUSPENSE THE SAME AS ON A NORMAL RUN.
+007480*-----------------------------------------------------------------
+007490 2311-CONFIRM-RESTART-REPLAY.
+007500     MOVE CUSTOMER-NAME-INDEXED    TO WS-REPLAY-NAME-SAVE
+007510     MOVE DATE-OF-PURCHASE-INDEXED TO WS-REPLAY-DATE-SAVE
+007520     MOVE AMT-OF-PURCHASE-INDEXED  TO WS-REPLAY-AMT-SAVE
+007530
+007540     READ INDEXEDFILE RECORD
+007550         INVALID KEY
+007560             MOVE 01 TO WS-REASON-CODE
+007570             MOVE "DUPLICATE CUSTOMER NUMBER ON MASTER"
+007580                 TO WS-REASON-TEXT
+007590             PERFORM 2200-REJECT-CUSTOMER-RECORD
+007600                 THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+007610         NOT INVALID KEY
+007620           IF CUSTOMER-NAME-INDEXED = WS-REPLAY-NAME-SAVE
+007630             AND DATE-OF-PURCHASE-INDEXED = WS-REPLAY-DATE-SAVE
+007640             AND AMT-OF-PURCHASE-INDEXED  = WS-REPLAY-AMT-SAVE
+007650             REWRITE INDEXEDFILE-RECORD
+007660                 INVALID KEY
+007670                   MOVE 01 TO WS-REASON-CODE
+007680                   MOVE "DUPLICATE CUSTOMER NUMBER ON MASTER"
+007690                       TO WS-REASON-TEXT
+007700                   PERFORM 2200-REJECT-CUSTOMER-RECORD
+007710                       THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+007720                 NOT INVALID KEY
+007730                   DISPLAY "RECORD ADD REPLAY CONFIRMED - "
+007740                       "CUSTOMER " CUSTOMER-NO-INDEXED
+007750                       " NOT RECOUNTED"
+007760             END-REWRITE
+007770           ELSE
+007780             MOVE 01 TO WS-REASON-CODE
+007790             MOVE "DUPLICATE CUSTOMER NUMBER ON MASTER"
+007800                 TO WS-REASON-TEXT
+007810             PERFORM 2200-REJECT-CUSTOMER-RECORD
+007820                 THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+007830           END-IF
+007840     END-READ.
+007850 2311-CONFIRM-RESTART-REPLAY-EXIT.
+007860     EXIT.
+007870
+007880*-----------------------------------------------------------------
+007890* 2320-CHANGE-CUSTOMER - TRANSACTION-CODE "C".  REWRITE AN
+007900* EXISTING RECORD WITH CORRECTED NAME/DATE/AMOUNT.
+007910*-----------------------------------------------------------------
+007920 2320-CHANGE-CUSTOMER.
+007930     MOVE CUSTOMER-NO-SEQ      TO CUSTOMER-NO-INDEXED
+007940     MOVE CUSTOMER-NAME-SEQ    TO CUSTOMER-NAME-INDEXED
+007950     MOVE DATE-OF-PURCHASE-SEQ TO DATE-OF-PURCHASE-INDEXED
+007960     MOVE AMT-OF-PURCHASE-SEQ  TO AMT-OF-PURCHASE-INDEXED
+007970
+007980     REWRITE INDEXEDFILE-RECORD
+007990         INVALID KEY
+008000             MOVE 05 TO WS-REASON-CODE
+008010             MOVE "CUSTOMER NOT ON MASTER FOR CHANGE"
+008020                 TO WS-REASON-TEXT
+008030             PERFORM 2200-REJECT-CUSTOMER-RECORD
+008040                 THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+008050         NOT INVALID KEY
+008060             ADD 1 TO WS-RECORDS-CHANGED-COUNT
+008070             ADD AMT-OF-PURCHASE-INDEXED
+008080                 TO WS-AMOUNT-WRITTEN-TOTAL
+008090             DISPLAY "RECORD CHANGED - CUSTOMER "
+008100                 CUSTOMER-NO-INDEXED
+008110     END-REWRITE.
+008120 2320-CHANGE-CUSTOMER-EXIT.
+008130     EXIT.
+008140
+008150*-----------------------------------------------------------------
+008160* 2330-DELETE-CUSTOMER - TRANSACTION-CODE "D".  REMOVE THE
+008170* MATCHING RECORD FROM THE CUSTOMER MASTER.
+008180*-----------------------------------------------------------------
+008190 2330-DELETE-CUSTOMER.
+008200     MOVE CUSTOMER-NO-SEQ TO CUSTOMER-NO-INDEXED
+008210
+008220     DELETE INDEXEDFILE RECORD
+008230         INVALID KEY
+008240             MOVE 05 TO WS-REASON-CODE
+008250             MOVE "CUSTOMER NOT ON MASTER FOR DELETE"
+008260                 TO WS-REASON-TEXT
+008270             PERFORM 2200-REJECT-CUSTOMER-RECORD
+008280                 THRU 2200-REJECT-CUSTOMER-RECORD-EXIT
+008290         NOT INVALID KEY
+008300             ADD 1 TO WS-RECORDS-DELETED-COUNT
+008310             DISPLAY "RECORD DELETED - CUSTOMER "
+008320                 CUSTOMER-NO-INDEXED
+008330     END-DELETE.
+008340 2330-DELETE-CUSTOMER-EXIT.
+008350     EXIT.
+008360
+008370*-----------------------------------------------------------------
+008380* 8000-PRODUCE-CONTROL-TOTALS - PRINT THE END-OF-RUN CONTROL
+008390* TOTALS SO OPERATIONS CAN BALANCE THE RUN AGAINST THE SOURCE
+008400* FILE TOTALS.
+008410*-----------------------------------------------------------------
+008420 8000-PRODUCE-CONTROL-TOTALS.
+008430     ACCEPT WS-RUN-TIME FROM TIME.
+008440
+008450     WRITE CTL-REPORT-LINE FROM WS-CTL-TITLE-LINE.
+008460
+008470     MOVE WS-RUN-DATE      TO CTL-RUN-DATE
+008480     MOVE WS-RUN-HH        TO CTL-RUN-HH
+008490     MOVE WS-RUN-MIN       TO CTL-RUN-MIN
+008500     MOVE WS-RUN-SS        TO CTL-RUN-SS
+008510     WRITE CTL-REPORT-LINE FROM WS-CTL-DATE-LINE.
+008520
+008530     MOVE WS-RECORDS-READ-COUNT     TO CTL-READ-COUNT
+008540     WRITE CTL-REPORT-LINE FROM WS-CTL-READ-LINE.
+008550
+008560     MOVE WS-RECORDS-ADDED-COUNT    TO CTL-ADDED-COUNT
+008570     WRITE CTL-REPORT-LINE FROM WS-CTL-ADDED-LINE.
+008580
+008590     MOVE WS-RECORDS-CHANGED-COUNT  TO CTL-CHANGED-COUNT
+008600     WRITE CTL-REPORT-LINE FROM WS-CTL-CHANGED-LINE.
+008610
+008620     MOVE WS-RECORDS-DELETED-COUNT  TO CTL-DELETED-COUNT
+008630     WRITE CTL-REPORT-LINE FROM WS-CTL-DELETED-LINE.
+008640
+008650     MOVE WS-RECORDS-REJECTED-COUNT TO CTL-REJECTED-COUNT
+008660     WRITE CTL-REPORT-LINE FROM WS-CTL-REJECTED-LINE.
+008670
+008680     MOVE WS-AMOUNT-WRITTEN-TOTAL   TO CTL-AMOUNT-TOTAL
+008690     WRITE CTL-REPORT-LINE FROM WS-CTL-AMOUNT-LINE.
+008700 8000-PRODUCE-CONTROL-TOTALS-EXIT.
+008710     EXIT.
+008720
+008730*-----------------------------------------------------------------
+008740* 9000-TERMINATE - CLOSE ALL FILES AND END THE RUN.
+008750*-----------------------------------------------------------------
+008760 9000-TERMINATE.
+008770     PERFORM 1400-CLEAR-CHECKPOINT
+008780         THRU 1400-CLEAR-CHECKPOINT-EXIT.
+008790
+008800     CLOSE SEQFILE
+008810           INDEXEDFILE
+008820           SUSPENSE-FILE
+008830           CONTROL-TOTALS-FILE.
+008840 9000-TERMINATE-EXIT.
+008850     EXIT.
